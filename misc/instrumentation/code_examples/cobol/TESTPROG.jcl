@@ -0,0 +1,62 @@
+//TESTPROG JOB (ACCT#),'COBOL MAINT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*----------------------------------------------------------------*
+//* RUN TESTPROG UNATTENDED IN THE OVERNIGHT BATCH WINDOW.
+//*
+//* TRANSIN SUPPLIES THE FAC VALUES TESTPROG WOULD OTHERWISE
+//* PROMPT FOR INTERACTIVELY - ONE 4-DIGIT VALUE PER RECORD,
+//* PROCESSED UNTIL END OF FILE (9 IS AN ORDINARY FAC VALUE IN
+//* BATCH MODE, NOT A STOP SENTINEL - THAT SENTINEL ONLY APPLIES
+//* TO THE INTERACTIVE ACCEPT PATH).  WHEN TRANSIN IS PRESENT
+//* TESTPROG SWITCHES ITSELF INTO BATCH MODE;
+//* REMOVE THE DD (OR POINT IT AT DUMMY) TO FALL BACK TO THE
+//* INTERACTIVE PATH UNDER TSO.
+//*
+//* STEP020 ARCHIVES THIS RUN'S COVERAGE.CLF TO A GENERATION
+//* DATA GROUP AFTER TESTPROG CLOSES IT, SO THE NEXT RUN STARTS
+//* APPENDING TO A FRESH GENERATION RATHER THAN GROWING ONE LOG
+//* FOREVER.
+//*----------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=TESTPROG
+//STEPLIB   DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANSIN   DD DSN=PROD.TESTPROG.TRANSIN,DISP=SHR
+//*
+//* -- TO DRIVE TESTPROG FROM IN-STREAM DATA INSTEAD, USE --
+//*TRANSIN  DD *
+//*0003
+//*0007
+//*9999
+//*
+//* COVERAGE.CLF IS ASSIGNED BY TESTPROG AS A LITERAL WORKING-
+//* DIRECTORY FILE NAME RATHER THAN A DDNAME, SO IT NEEDS NO DD
+//* STATEMENT HERE - STEP010 RUNS WITH ITS HFS WORKING DIRECTORY
+//* SET TO /U/PROD/TESTPROG, SO THE FILE LANDS AT
+//* /U/PROD/TESTPROG/COVERAGE.CLF, WHICH IS THE SAME PATH STEP020
+//* READS BELOW VIA A PATH= DD.
+//*
+//* RESTCTL AND COVIDX ARE ASSIGNED BY DDNAME, NOT A LITERAL PATH,
+//* SO THEY DO NEED A DD HERE.  COVIDX IS A VSAM KSDS AND MUST BE
+//* DEFINED ONCE BEFORE THE FIRST RUN - SEE THE ONE-TIME IDCAMS
+//* JCL KEPT ALONGSIDE THIS MEMBER IN COVIDX.IDCAMS.  RESTCTL IS A
+//* PLAIN QSAM DATASET THAT TESTPROG OPENS OUTPUT ON EVERY
+//* CHECKPOINT, SO DISP=SHR IS CORRECT ONCE THE DATASET EXISTS.
+//*
+//RESTCTL   DD DSN=PROD.TESTPROG.RESTCTL,DISP=SHR
+//COVIDX    DD DSN=PROD.TESTPROG.COVIDX,DISP=SHR
+//SYSOUT    DD SYSOUT=*
+//SYSPRINT  DD SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* ARCHIVE THE COVERAGE LOG PRODUCED BY STEP010.
+//*----------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSUT1    DD PATH='/u/prod/testprog/coverage.clf',
+//             PATHOPTS=(ORDONLY)
+//SYSUT2    DD DSN=PROD.TESTPROG.COVERAGE.HIST(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             RECFM=VB,LRECL=84,BLKSIZE=0
+//SYSIN     DD DUMMY
+//SYSPRINT  DD SYSOUT=*
+//
