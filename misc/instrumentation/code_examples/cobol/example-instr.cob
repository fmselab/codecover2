@@ -5,14 +5,57 @@ CONFIGURATION SECTION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 SELECT COVERAGE-LOG-FILE ASSIGN TO "coverage.clf"
-  ORGANIZATION IS LINE SEQUENTIAL.
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS COVERAGE-FILE-STATUS.
+SELECT TRANSACTION-FILE ASSIGN TO "TRANSIN"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS TRANS-FILE-STATUS.
+SELECT RESTART-CONTROL-FILE ASSIGN TO "RESTCTL"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS RESTART-FILE-STATUS.
+SELECT COVERAGE-INDEX-FILE ASSIGN TO "COVIDX"
+  ORGANIZATION IS INDEXED
+  ACCESS MODE IS DYNAMIC
+  RECORD KEY IS CVX-KEY
+  FILE STATUS IS INDEX-FILE-STATUS.
+SELECT RERUN-FLAG-FILE ASSIGN TO "RERUNCTL"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS RERUN-FLAG-STATUS.
 DATA DIVISION.
 FILE SECTION.
+FD COVERAGE-INDEX-FILE.
+01 COVERAGE-INDEX-RECORD.
+  05 CVX-KEY.
+    10 CVX-PROGRAM-NAME PIC X(14).
+    10 CVX-TEST-CASE-NAME PIC X(50).
+  05 CVX-LAST-UPDATED PIC X(21).
+  05 CVX-COUNTERS.
+    10 CVX-COUNT-STATEMENT-1 PIC 9(18).
+    10 CVX-COUNT-STATEMENT-2 PIC 9(18).
+    10 CVX-COUNT-STATEMENT-3 PIC 9(18).
+    10 CVX-COUNT-STATEMENT-4 PIC 9(18).
+    10 CVX-COUNT-STATEMENT-5 PIC 9(18).
+    10 CVX-COUNT-STATEMENT-6 PIC 9(18).
+    10 CVX-COUNT-BRANCH-1 PIC 9(18).
+    10 CVX-COUNT-BRANCH-2 PIC 9(18).
+    10 CVX-COUNT-CONDITION-1-1010 PIC 9(18).
+    10 CVX-COUNT-CONDITION-1-1011 PIC 9(18).
+    10 CVX-COUNT-CONDITION-1-1110 PIC 9(18).
+    10 CVX-COUNT-CONDITION-1-1111 PIC 9(18).
+FD RERUN-FLAG-FILE.
+01 RERUN-FLAG-RECORD PIC X(1).
+FD TRANSACTION-FILE.
+01 TRANSACTION-RECORD.
+  05 FAC-INPUT-RECORD PIC 9999.
+FD RESTART-CONTROL-FILE.
+01 RESTART-CONTROL-RECORD.
+  05 RESTART-LAST-FAC PIC 9999.
+  05 RESTART-ITERATION-COUNT PIC 9(9).
 FD COVERAGE-LOG-FILE.
 01 COVERAGE-LOG-FILE-DATA.
   05 COVERAGE-LOG-FILE-HEADER.
     10 COVERAGE-SOURCE-FILE-TXT PIC X(18) VALUE "Program name: ".
-    10 COVERAGE-SOURCE-FILE PIC X(11) VALUE "TESTPROG".
+    10 COVERAGE-SOURCE-FILE PIC X(14).
     10 COVERAGE-TXT-NEW-LINE PIC X VALUE X"0A".
   05 COVERAGE-LOG-FILE-COUNTER.
     10 COUNT-TEST-CASE-HEADER-TXT PIC X(16) VALUE "Test case name: ".
@@ -44,14 +87,14 @@ FD COVERAGE-LOG-FILE.
     10 COUNT-STATEMENT-3-TXT PIC X(4) VALUE "S-3 ".
     10 COUNT-STATEMENT-3 PIC 9(18) VALUE ZERO.
     10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
-    10 COUNT-LOOPING-1-0-TXT PIC X(6) VALUE "L-0-1 ".
-    10 COUNT-LOOPING-1-0 PIC 9(18) VALUE ZERO.
+    10 COUNT-LOOPING-0-1-TXT PIC X(6) VALUE "L-0-1 ".
+    10 COUNT-LOOPING-0-1 PIC 9(18) VALUE ZERO.
     10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
     10 COUNT-LOOPING-1-1-TXT PIC X(6) VALUE "L-1-1 ".
     10 COUNT-LOOPING-1-1 PIC 9(18) VALUE ZERO.
     10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
-    10 COUNT-LOOPING-1-2-TXT PIC X(6) VALUE "L-2-1 ".
-    10 COUNT-LOOPING-1-2 PIC 9(18) VALUE ZERO.
+    10 COUNT-LOOPING-2-1-TXT PIC X(6) VALUE "L-2-1 ".
+    10 COUNT-LOOPING-2-1 PIC 9(18) VALUE ZERO.
     10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
     10 COUNT-STATEMENT-4-TXT PIC X(4) VALUE "S-4 ".
     10 COUNT-STATEMENT-4 PIC 9(18) VALUE ZERO.
@@ -66,98 +109,372 @@ FD COVERAGE-LOG-FILE.
     10 COUNT-STATEMENT-6 PIC 9(18) VALUE ZERO.
     10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
     10 COUNT-TXT-HORIZONTAL-LINE PIC X(66) VALUE ALL "-".
+01 COVERAGE-LOG-LINE-VIEW REDEFINES COVERAGE-LOG-FILE-DATA PIC X(80).
 WORKING-STORAGE SECTION.
 01 COVERAGE-DATA-FIELDS.
+  05 PROGRAM-NAME PIC X(14) VALUE "TESTPROG".
   05 TEST-CASE-DESCRIPTIONS.
     10 TEST-CASE-1 PIC X(50) VALUE "Demo test case".
+  05 TEST-CASE-NAME-VALUES.
+    10 FILLER PIC X(30) VALUE "Faculty of zero".
+    10 FILLER PIC X(30) VALUE "Faculty of one".
+    10 FILLER PIC X(30) VALUE "Faculty of two".
+    10 FILLER PIC X(30) VALUE "Faculty of three".
+    10 FILLER PIC X(30) VALUE "Faculty of four".
+    10 FILLER PIC X(30) VALUE "Faculty of five".
+    10 FILLER PIC X(30) VALUE "Faculty of six".
+    10 FILLER PIC X(30) VALUE "Faculty of seven".
+    10 FILLER PIC X(30) VALUE "Invalid input (too high)".
+    10 FILLER PIC X(30) VALUE "Invalid input (too low)".
+  05 TEST-CASE-NAME-TABLE REDEFINES TEST-CASE-NAME-VALUES.
+    10 TEST-CASE-NAME-ENTRY PIC X(30) OCCURS 10 TIMES.
+  05 TEST-CASE-INDEX PIC 99 VALUE 1.
   05 LOOPING-COVERAGE-COUNTER.
     10 COUNT-LOOPING-T-1 PIC 9 VALUE ZERO.
-  05 START-TEST-CASE-BOOLEAN PIC X VALUE "T".
+  05 START-TEST-CASE-BOOLEAN PIC X VALUE "N".
     88 START-TEST-CASE-TRUE VALUE "T".
 01 E-FELDER.
   05 FAC PIC 9999 VALUE ZERO.
 01 V-FELDER.
   05 ERG PIC 9999 VALUE 1.
   05 I PIC 9999.
+01 BATCH-CONTROL-FIELDS.
+  05 TRANS-FILE-STATUS PIC XX VALUE SPACES.
+  05 COVERAGE-FILE-STATUS PIC XX VALUE SPACES.
+  05 RUN-MODE-SWITCH PIC X VALUE "I".
+    88 BATCH-MODE VALUE "B".
+    88 INTERACTIVE-MODE VALUE "I".
+    88 RERUN-MODE VALUE "R".
+  05 END-OF-TRANSACTIONS-SWITCH PIC X VALUE "N".
+    88 END-OF-TRANSACTIONS VALUE "Y".
+  05 FAC-STAGING PIC X(4).
+  05 VALID-INPUT-SWITCH PIC X VALUE "N".
+    88 VALID-INPUT-TRUE VALUE "Y".
+  05 FACULTY-OVERFLOW-SWITCH PIC X VALUE "N".
+    88 FACULTY-OVERFLOW-TRUE VALUE "Y".
+  05 RUN-HAD-ERRORS-SWITCH PIC X VALUE "N".
+    88 RUN-HAD-ERRORS VALUE "Y".
+  05 RESTART-FILE-STATUS PIC XX VALUE SPACES.
+  05 RESTART-ITERATION-COUNTER PIC 9(9) VALUE ZERO.
+  05 RESTART-SKIP-COUNTER PIC 9(9) VALUE ZERO.
+  05 INDEX-FILE-STATUS PIC XX VALUE SPACES.
+  05 RERUN-FLAG-STATUS PIC XX VALUE SPACES.
+01 RERUN-SCAN-FIELDS.
+  05 RERUN-QUEUE-ENTRY PIC 9999 OCCURS 10 TIMES.
+  05 RERUN-QUEUE-COUNT PIC 99 VALUE ZERO.
+  05 RERUN-QUEUE-INDEX PIC 99 VALUE ZERO.
+  05 SCAN-PROGRAM-NAME PIC X(14) VALUE SPACES.
+  05 LAST-SEEN-TEST-CASE PIC X(50) VALUE SPACES.
+  05 SCAN-COUNTER-VALUE PIC 9(18) VALUE ZERO.
+  05 SCAN-TABLE-INDEX PIC 99 VALUE ZERO.
+  05 END-OF-COVERAGE-SCAN-SWITCH PIC X VALUE "N".
+    88 END-OF-COVERAGE-SCAN VALUE "Y".
+  05 MATCH-FOUND-SWITCH PIC X VALUE "N".
+    88 MATCH-FOUND VALUE "Y".
 PROCEDURE DIVISION.
 PERFORM WRITECOVERAGEFILETODISK.
+PERFORM OPENCOVERAGEINDEXFILE.
+PERFORM DETERMINERUNMODE.
 
 B100.
 
 DISPLAY "Calculate faculty:".
 ADD 1 TO COUNT-STATEMENT-1.
 
-ACCEPT FAC.
-ADD 1 TO COUNT-STATEMENT-2.
+IF BATCH-MODE THEN
+  PERFORM READNEXTTRANSACTION
+ELSE
+  IF RERUN-MODE THEN
+    PERFORM READNEXTRERUNFAC
+  ELSE
+    PERFORM ACCEPTFACULTYINPUT
+  END-IF
+END-IF.
+
+*> a read that hits end of file/queue leaves FAC holding the previous
+*> transaction's stale value - skip the rest of this pass entirely
+*> rather than reprocessing that value a second time.
+IF NOT END-OF-TRANSACTIONS THEN
+  ADD 1 TO COUNT-STATEMENT-2
 
-IF FAC >= 0 THEN
-  IF FAC < 8 THEN
-    ADD 1 TO COUNT-CONDITION-1-1111
+  PERFORM DETERMINETESTCASENAME
+  PERFORM STARTTESTCASE
+
+  IF FAC >= 0 THEN
+    IF FAC < 8 THEN
+      ADD 1 TO COUNT-CONDITION-1-1111
+    ELSE
+      ADD 1 TO COUNT-CONDITION-1-1110
+    END-IF
   ELSE
-    ADD 1 TO COUNT-CONDITION-1-1110
+   IF FAC < 8 THEN
+      ADD 1 TO COUNT-CONDITION-1-1011
+    ELSE
+      ADD 1 TO COUNT-CONDITION-1-1010
+    END-IF
   END-IF
-ELSE
- IF FAC < 8 THEN
-    ADD 1 TO COUNT-CONDITION-1-1011
+
+  IF FAC >= 0 AND < 8 THEN
+    ADD 1 TO COUNT-BRANCH-1
+
+    MOVE 1 TO ERG
+    ADD 1 TO COUNT-STATEMENT-3
+
+    MOVE 0 TO COUNT-LOOPING-T-1
+    MOVE "N" TO FACULTY-OVERFLOW-SWITCH
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > FAC OR FACULTY-OVERFLOW-TRUE
+      ADD 1 TO COUNT-LOOPING-T-1
+
+      COMPUTE ERG = ERG * I
+        ON SIZE ERROR
+          SET FACULTY-OVERFLOW-TRUE TO TRUE
+          SET RUN-HAD-ERRORS TO TRUE
+          DISPLAY "FACULTY RESULT FIELD TOO SMALL"
+      END-COMPUTE
+      ADD 1 TO COUNT-STATEMENT-4
+
+    END-PERFORM
+    EVALUATE COUNT-LOOPING-T-1
+      WHEN 0
+        ADD 1 TO COUNT-LOOPING-0-1
+      WHEN 1
+        ADD 1 TO COUNT-LOOPING-1-1
+      WHEN OTHER
+        ADD 1 TO COUNT-LOOPING-2-1
+    END-EVALUATE
+
+    DISPLAY "FACULTY: " ERG
+    ADD 1 TO COUNT-STATEMENT-5
+
   ELSE
-    ADD 1 TO COUNT-CONDITION-1-1010
+    ADD 1 TO COUNT-BRANCH-2
+
+    SET RUN-HAD-ERRORS TO TRUE
+    DISPLAY "Fehlerhafte Eingabe"
+    ADD 1 TO COUNT-STATEMENT-6
+
+  END-IF
+
+  PERFORM ENDTESTCASE
+
+  IF BATCH-MODE THEN
+    PERFORM WRITERESTARTCHECKPOINT
   END-IF
 END-IF.
-IF FAC >= 0 AND < 8 THEN
-  ADD 1 TO COUNT-BRANCH-1
 
-  MOVE 1 TO ERG
-  ADD 1 TO COUNT-STATEMENT-3
+PERFORM B100 UNTIL (INTERACTIVE-MODE AND FAC = 9) OR END-OF-TRANSACTIONS.
 
-  *> PERFORM STARTTESTCASE
-  *> MOVE TEST-CASE-1 TO COUNT-TEST-CASE-HEADER
+PERFORM STOPTHEPROGRAMNOW.
 
-  MOVE 0 TO COUNT-LOOPING-T-1
-  PERFORM VARYING I FROM 1 BY 1 UNTIL I > FAC
-    ADD 1 TO COUNT-LOOPING-T-1
+DETERMINERUNMODE.
+OPEN INPUT RERUN-FLAG-FILE.
+IF RERUN-FLAG-STATUS = "00" THEN
+  CLOSE RERUN-FLAG-FILE
+  SET RERUN-MODE TO TRUE
+  PERFORM BUILDRERUNQUEUEFROMHISTORY
+ELSE
+  PERFORM OPENTRANSACTIONFILE
+END-IF.
 
-    COMPUTE ERG = ERG * I
-    ADD 1 TO COUNT-STATEMENT-4
+OPENTRANSACTIONFILE.
+OPEN INPUT TRANSACTION-FILE.
+IF TRANS-FILE-STATUS = "00" THEN
+  SET BATCH-MODE TO TRUE
+  PERFORM CHECKRESTARTCONTROL
+ELSE
+  SET INTERACTIVE-MODE TO TRUE
+END-IF.
 
-  END-PERFORM
-  EVALUATE COUNT-LOOPING-T-1
-    WHEN 0
-      ADD 1 TO COUNT-LOOPING-0-1
-    WHEN 1
-      ADD 1 TO COUNT-LOOPING-1-1
-    WHEN OTHER
-      ADD 1 TO COUNT-LOOPING-2-1
-  END-EVALUATE
+BUILDRERUNQUEUEFROMHISTORY.
+*> re-read coverage.clf the same way COVRPT does - each counter record
+*> was written with embedded newlines, so a flat PIC X(80) view recovers
+*> the individual tag lines for scanning.
+MOVE 0 TO RERUN-QUEUE-COUNT.
+MOVE SPACES TO SCAN-PROGRAM-NAME.
+MOVE "N" TO END-OF-COVERAGE-SCAN-SWITCH.
+CLOSE COVERAGE-LOG-FILE.
+OPEN INPUT COVERAGE-LOG-FILE.
+IF COVERAGE-FILE-STATUS = "00" THEN
+  PERFORM SCANONECOVERAGELOGLINE UNTIL END-OF-COVERAGE-SCAN
+  CLOSE COVERAGE-LOG-FILE
+END-IF.
+OPEN EXTEND COVERAGE-LOG-FILE.
+IF COVERAGE-FILE-STATUS NOT = "00" THEN
+  OPEN OUTPUT COVERAGE-LOG-FILE
+END-IF.
 
-  *> PERFORM ENDTESTCASE
+SCANONECOVERAGELOGLINE.
+READ COVERAGE-LOG-FILE
+  AT END
+    SET END-OF-COVERAGE-SCAN TO TRUE
+  NOT AT END
+    PERFORM TALLYONECOVERAGELOGLINE
+END-READ.
 
-  DISPLAY "FACULTY: " ERG
-  ADD 1 TO COUNT-STATEMENT-5
+TALLYONECOVERAGELOGLINE.
+IF COVERAGE-LOG-LINE-VIEW (1:14) = "Program name: " THEN
+  MOVE COVERAGE-LOG-LINE-VIEW (19:14) TO SCAN-PROGRAM-NAME
+END-IF.
+IF SCAN-PROGRAM-NAME (1:8) = "TESTPROG" AND SCAN-PROGRAM-NAME (9:1) = SPACE THEN
+  IF COVERAGE-LOG-LINE-VIEW (1:16) = "Test case name: " THEN
+    MOVE COVERAGE-LOG-LINE-VIEW (17:50) TO LAST-SEEN-TEST-CASE
+  END-IF
+  IF COVERAGE-LOG-LINE-VIEW (1:4) = "B-2 " THEN
+    MOVE COVERAGE-LOG-LINE-VIEW (5:18) TO SCAN-COUNTER-VALUE
+    IF SCAN-COUNTER-VALUE > 0 THEN
+      PERFORM QUEUEFAILEDTESTCASE
+    END-IF
+  END-IF
+END-IF.
+
+QUEUEFAILEDTESTCASE.
+*> a prior run's B-2 counter > 0 means that test case hit the invalid-
+*> input branch - look its name back up in the faculty test case table
+*> and queue a representative FAC value for a targeted re-run.
+MOVE 1 TO SCAN-TABLE-INDEX.
+MOVE "N" TO MATCH-FOUND-SWITCH.
+PERFORM CHECKONETESTCASENAME UNTIL MATCH-FOUND OR SCAN-TABLE-INDEX > 10.
+IF MATCH-FOUND AND SCAN-TABLE-INDEX <= 9 AND RERUN-QUEUE-COUNT < 10 THEN
+  ADD 1 TO RERUN-QUEUE-COUNT
+  IF SCAN-TABLE-INDEX = 9 THEN
+    MOVE 8 TO RERUN-QUEUE-ENTRY (RERUN-QUEUE-COUNT)
+  ELSE
+    COMPUTE RERUN-QUEUE-ENTRY (RERUN-QUEUE-COUNT) = SCAN-TABLE-INDEX - 1
+  END-IF
+END-IF.
 
+CHECKONETESTCASENAME.
+IF TEST-CASE-NAME-ENTRY (SCAN-TABLE-INDEX) = LAST-SEEN-TEST-CASE THEN
+  SET MATCH-FOUND TO TRUE
 ELSE
-  ADD 1 TO COUNT-BRANCH-2
+  ADD 1 TO SCAN-TABLE-INDEX
+END-IF.
 
-  DISPLAY "Fehlerhafte Eingabe"
-  ADD 1 TO COUNT-STATEMENT-6
+READNEXTRERUNFAC.
+ADD 1 TO RERUN-QUEUE-INDEX.
+IF RERUN-QUEUE-INDEX > RERUN-QUEUE-COUNT THEN
+  SET END-OF-TRANSACTIONS TO TRUE
+ELSE
+  MOVE RERUN-QUEUE-ENTRY (RERUN-QUEUE-INDEX) TO FAC
+END-IF.
 
+CHECKRESTARTCONTROL.
+OPEN INPUT RESTART-CONTROL-FILE.
+IF RESTART-FILE-STATUS = "00" THEN
+  READ RESTART-CONTROL-FILE
+    NOT AT END
+      IF RESTART-LAST-FAC NOT = 9999 THEN
+        MOVE RESTART-ITERATION-COUNT TO RESTART-ITERATION-COUNTER
+        MOVE 0 TO RESTART-SKIP-COUNTER
+        PERFORM SKIPTORESTARTPOINT
+          UNTIL RESTART-SKIP-COUNTER >= RESTART-ITERATION-COUNTER
+             OR END-OF-TRANSACTIONS
+      END-IF
+  END-READ
+  CLOSE RESTART-CONTROL-FILE
 END-IF.
 
-PERFORM B100 UNTIL FAC = 9.
+SKIPTORESTARTPOINT.
+*> skip exactly the number of transactions already checkpointed as
+*> processed, by position rather than by FAC value - FAC only ranges
+*> 0-9, so matching on value would stop at the first duplicate instead
+*> of the one actually checkpointed.
+READ TRANSACTION-FILE
+  AT END
+    SET END-OF-TRANSACTIONS TO TRUE
+  NOT AT END
+    ADD 1 TO RESTART-SKIP-COUNTER
+END-READ.
 
-PERFORM STOPTHEPROGRAMNOW.
+READNEXTTRANSACTION.
+MOVE "N" TO VALID-INPUT-SWITCH.
+PERFORM READONETRANSACTIONRECORD UNTIL VALID-INPUT-TRUE OR END-OF-TRANSACTIONS.
+
+READONETRANSACTIONRECORD.
+READ TRANSACTION-FILE
+  AT END
+    SET END-OF-TRANSACTIONS TO TRUE
+  NOT AT END
+    IF FAC-INPUT-RECORD IS NUMERIC THEN
+      MOVE FAC-INPUT-RECORD TO FAC
+      SET VALID-INPUT-TRUE TO TRUE
+    ELSE
+      DISPLAY "SKIPPING NON-NUMERIC TRANSIN RECORD: " FAC-INPUT-RECORD
+END-READ.
+
+ACCEPTFACULTYINPUT.
+MOVE "N" TO VALID-INPUT-SWITCH.
+PERFORM ACCEPTONEFACVALUE UNTIL VALID-INPUT-TRUE.
+
+ACCEPTONEFACVALUE.
+ACCEPT FAC-STAGING.
+IF FAC-STAGING IS NUMERIC THEN
+  MOVE FAC-STAGING TO FAC
+  SET VALID-INPUT-TRUE TO TRUE
+ELSE
+  DISPLAY "Invalid input - numbers only, please re-enter:"
+END-IF.
+
+DETERMINETESTCASENAME.
+IF FAC < 8 THEN
+  COMPUTE TEST-CASE-INDEX = FAC + 1
+ELSE
+  MOVE 9 TO TEST-CASE-INDEX
+END-IF.
+MOVE TEST-CASE-NAME-ENTRY (TEST-CASE-INDEX) TO TEST-CASE-1.
 
 STARTTESTCASE.
 IF START-TEST-CASE-TRUE THEN
   PERFORM WRITEALLCOVERAGECOUNTERTOFILE
+  PERFORM VALIDATECOVERAGEGAPS
 END-IF.
-PERFORM SETALLCOVERAGECOUNTERTOZERO.
+MOVE TEST-CASE-1 TO COUNT-TEST-CASE-HEADER.
 MOVE "T" TO START-TEST-CASE-BOOLEAN.
 
 ENDTESTCASE.
 PERFORM WRITEALLCOVERAGECOUNTERTOFILE.
+PERFORM VALIDATECOVERAGEGAPS.
 PERFORM SETALLCOVERAGECOUNTERTOZERO.
 MOVE "F" TO START-TEST-CASE-BOOLEAN.
 
+VALIDATECOVERAGEGAPS.
+IF COUNT-STATEMENT-1 = 0 THEN
+  DISPLAY "COVERAGE GAP: S-1 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-STATEMENT-2 = 0 THEN
+  DISPLAY "COVERAGE GAP: S-2 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-STATEMENT-3 = 0 THEN
+  DISPLAY "COVERAGE GAP: S-3 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-STATEMENT-4 = 0 THEN
+  DISPLAY "COVERAGE GAP: S-4 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-STATEMENT-5 = 0 THEN
+  DISPLAY "COVERAGE GAP: S-5 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-STATEMENT-6 = 0 THEN
+  DISPLAY "COVERAGE GAP: S-6 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-BRANCH-1 = 0 THEN
+  DISPLAY "COVERAGE GAP: B-1 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-BRANCH-2 = 0 THEN
+  DISPLAY "COVERAGE GAP: B-2 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-CONDITION-1-1010 = 0 THEN
+  DISPLAY "COVERAGE GAP: C-1-1010 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-CONDITION-1-1011 = 0 THEN
+  DISPLAY "COVERAGE GAP: C-1-1011 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-CONDITION-1-1110 = 0 THEN
+  DISPLAY "COVERAGE GAP: C-1-1110 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-CONDITION-1-1111 = 0 THEN
+  DISPLAY "COVERAGE GAP: C-1-1111 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+
 SETALLCOVERAGECOUNTERTOZERO.
 *> INITIALIZE COVERAGE-COUNTER REPLACING NUMERIC BY ZERO.
 MOVE 0 TO COUNT-STATEMENT-1.
@@ -177,16 +494,72 @@ MOVE 0 TO COUNT-LOOPING-1-1.
 MOVE 0 TO COUNT-LOOPING-2-1.
 
 WRITECOVERAGEFILETODISK.
-OPEN OUTPUT COVERAGE-LOG-FILE.
+MOVE PROGRAM-NAME TO COVERAGE-SOURCE-FILE.
+OPEN EXTEND COVERAGE-LOG-FILE.
+IF COVERAGE-FILE-STATUS NOT = "00" THEN
+  OPEN OUTPUT COVERAGE-LOG-FILE
+END-IF.
 
 WRITEALLCOVERAGECOUNTERTOFILE.
 WRITE COVERAGE-LOG-FILE-DATA.
+PERFORM UPDATECOVERAGEINDEX.
+
+OPENCOVERAGEINDEXFILE.
+OPEN I-O COVERAGE-INDEX-FILE.
+IF INDEX-FILE-STATUS NOT = "00" THEN
+  OPEN OUTPUT COVERAGE-INDEX-FILE
+  CLOSE COVERAGE-INDEX-FILE
+  OPEN I-O COVERAGE-INDEX-FILE
+END-IF.
+
+UPDATECOVERAGEINDEX.
+MOVE PROGRAM-NAME TO CVX-PROGRAM-NAME.
+MOVE COUNT-TEST-CASE-HEADER TO CVX-TEST-CASE-NAME.
+MOVE FUNCTION CURRENT-DATE TO CVX-LAST-UPDATED.
+MOVE COUNT-STATEMENT-1 TO CVX-COUNT-STATEMENT-1.
+MOVE COUNT-STATEMENT-2 TO CVX-COUNT-STATEMENT-2.
+MOVE COUNT-STATEMENT-3 TO CVX-COUNT-STATEMENT-3.
+MOVE COUNT-STATEMENT-4 TO CVX-COUNT-STATEMENT-4.
+MOVE COUNT-STATEMENT-5 TO CVX-COUNT-STATEMENT-5.
+MOVE COUNT-STATEMENT-6 TO CVX-COUNT-STATEMENT-6.
+MOVE COUNT-BRANCH-1 TO CVX-COUNT-BRANCH-1.
+MOVE COUNT-BRANCH-2 TO CVX-COUNT-BRANCH-2.
+MOVE COUNT-CONDITION-1-1010 TO CVX-COUNT-CONDITION-1-1010.
+MOVE COUNT-CONDITION-1-1011 TO CVX-COUNT-CONDITION-1-1011.
+MOVE COUNT-CONDITION-1-1110 TO CVX-COUNT-CONDITION-1-1110.
+MOVE COUNT-CONDITION-1-1111 TO CVX-COUNT-CONDITION-1-1111.
+REWRITE COVERAGE-INDEX-RECORD
+  INVALID KEY
+    WRITE COVERAGE-INDEX-RECORD
+END-REWRITE.
+
+WRITERESTARTCHECKPOINT.
+ADD 1 TO RESTART-ITERATION-COUNTER.
+MOVE FAC TO RESTART-LAST-FAC.
+MOVE RESTART-ITERATION-COUNTER TO RESTART-ITERATION-COUNT.
+OPEN OUTPUT RESTART-CONTROL-FILE.
+WRITE RESTART-CONTROL-RECORD.
+CLOSE RESTART-CONTROL-FILE.
 
 STOPTHEPROGRAMNOW.
 IF START-TEST-CASE-TRUE THEN
   PERFORM WRITEALLCOVERAGECOUNTERTOFILE
+  PERFORM VALIDATECOVERAGEGAPS
+END-IF.
+IF BATCH-MODE THEN
+  CLOSE TRANSACTION-FILE
+  MOVE 9999 TO RESTART-LAST-FAC
+  OPEN OUTPUT RESTART-CONTROL-FILE
+  WRITE RESTART-CONTROL-RECORD
+  CLOSE RESTART-CONTROL-FILE
 END-IF.
 CLOSE COVERAGE-LOG-FILE.
+CLOSE COVERAGE-INDEX-FILE.
+IF RUN-HAD-ERRORS THEN
+  MOVE 4 TO RETURN-CODE
+ELSE
+  MOVE 0 TO RETURN-CODE
+END-IF.
 STOP RUN.
 
-END PROGRAM TESTPROG.
\ No newline at end of file
+END PROGRAM TESTPROG.
