@@ -0,0 +1,158 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COVRPT.
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT COVERAGE-LOG-FILE ASSIGN TO "coverage.clf"
+  ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD COVERAGE-LOG-FILE.
+01 COVERAGE-LOG-RECORD PIC X(80).
+WORKING-STORAGE SECTION.
+01 REPORT-CONTROL-FIELDS.
+  05 END-OF-LOG-SWITCH PIC X VALUE "N".
+    88 END-OF-LOG VALUE "Y".
+  05 CURRENT-PROGRAM-NAME PIC X(20) VALUE SPACES.
+  05 COUNTER-VALUE PIC 9(18) VALUE ZERO.
+
+01 TESTPROG-COVERED-FLAGS.
+  05 STMT-COVERED PIC X OCCURS 6 TIMES VALUE "N".
+  05 BRANCH-COVERED PIC X OCCURS 2 TIMES VALUE "N".
+  05 CONDITION-COVERED PIC X OCCURS 4 TIMES VALUE "N".
+01 FLAG-SUBSCRIPT PIC 9 VALUE 1.
+
+01 REPORT-TOTALS.
+  05 STMT-TOTAL-COVERED PIC 9 VALUE ZERO.
+  05 BRANCH-TOTAL-COVERED PIC 9 VALUE ZERO.
+  05 CONDITION-TOTAL-COVERED PIC 9 VALUE ZERO.
+
+01 REPORT-LINES.
+  05 REPORT-STATEMENT-LINE.
+    10 FILLER PIC X(23) VALUE "Statements covered:   ".
+    10 REPORT-STMT-COVERED PIC 9.
+    10 FILLER PIC X(5) VALUE " of 6".
+  05 REPORT-BRANCH-LINE.
+    10 FILLER PIC X(23) VALUE "Branches covered:     ".
+    10 REPORT-BRANCH-COVERED PIC 9.
+    10 FILLER PIC X(5) VALUE " of 2".
+  05 REPORT-CONDITION-LINE.
+    10 FILLER PIC X(23) VALUE "MC/DC combinations:   ".
+    10 REPORT-CONDITION-COVERED PIC 9.
+    10 FILLER PIC X(5) VALUE " of 4".
+PROCEDURE DIVISION.
+0000-MAINLINE.
+OPEN INPUT COVERAGE-LOG-FILE.
+PERFORM 1000-READ-AND-TALLY UNTIL END-OF-LOG.
+CLOSE COVERAGE-LOG-FILE.
+PERFORM 2000-BUILD-TOTALS.
+DISPLAY "Coverage summary for program TESTPROG".
+DISPLAY "--------------------------------------".
+DISPLAY REPORT-STATEMENT-LINE.
+DISPLAY REPORT-BRANCH-LINE.
+DISPLAY REPORT-CONDITION-LINE.
+STOP RUN.
+
+1000-READ-AND-TALLY.
+READ COVERAGE-LOG-FILE
+  AT END
+    SET END-OF-LOG TO TRUE
+  NOT AT END
+    PERFORM 1100-TALLY-ONE-LINE
+END-READ.
+
+1100-TALLY-ONE-LINE.
+IF COVERAGE-LOG-RECORD (1:14) = "Program name: " THEN
+  MOVE COVERAGE-LOG-RECORD (19:20) TO CURRENT-PROGRAM-NAME
+END-IF.
+
+IF CURRENT-PROGRAM-NAME (1:8) = "TESTPROG" AND
+   CURRENT-PROGRAM-NAME (9:1) = SPACE THEN
+
+  IF COVERAGE-LOG-RECORD (1:4) = "S-1 " THEN
+    MOVE COVERAGE-LOG-RECORD (5:18) TO COUNTER-VALUE
+    IF COUNTER-VALUE > 0 THEN MOVE "Y" TO STMT-COVERED (1) END-IF
+  END-IF
+  IF COVERAGE-LOG-RECORD (1:4) = "S-2 " THEN
+    MOVE COVERAGE-LOG-RECORD (5:18) TO COUNTER-VALUE
+    IF COUNTER-VALUE > 0 THEN MOVE "Y" TO STMT-COVERED (2) END-IF
+  END-IF
+  IF COVERAGE-LOG-RECORD (1:4) = "S-3 " THEN
+    MOVE COVERAGE-LOG-RECORD (5:18) TO COUNTER-VALUE
+    IF COUNTER-VALUE > 0 THEN MOVE "Y" TO STMT-COVERED (3) END-IF
+  END-IF
+  IF COVERAGE-LOG-RECORD (1:4) = "S-4 " THEN
+    MOVE COVERAGE-LOG-RECORD (5:18) TO COUNTER-VALUE
+    IF COUNTER-VALUE > 0 THEN MOVE "Y" TO STMT-COVERED (4) END-IF
+  END-IF
+  IF COVERAGE-LOG-RECORD (1:4) = "S-5 " THEN
+    MOVE COVERAGE-LOG-RECORD (5:18) TO COUNTER-VALUE
+    IF COUNTER-VALUE > 0 THEN MOVE "Y" TO STMT-COVERED (5) END-IF
+  END-IF
+  IF COVERAGE-LOG-RECORD (1:4) = "S-6 " THEN
+    MOVE COVERAGE-LOG-RECORD (5:18) TO COUNTER-VALUE
+    IF COUNTER-VALUE > 0 THEN MOVE "Y" TO STMT-COVERED (6) END-IF
+  END-IF
+
+  IF COVERAGE-LOG-RECORD (1:4) = "B-1 " THEN
+    MOVE COVERAGE-LOG-RECORD (5:18) TO COUNTER-VALUE
+    IF COUNTER-VALUE > 0 THEN MOVE "Y" TO BRANCH-COVERED (1) END-IF
+  END-IF
+  IF COVERAGE-LOG-RECORD (1:4) = "B-2 " THEN
+    MOVE COVERAGE-LOG-RECORD (5:18) TO COUNTER-VALUE
+    IF COUNTER-VALUE > 0 THEN MOVE "Y" TO BRANCH-COVERED (2) END-IF
+  END-IF
+
+  IF COVERAGE-LOG-RECORD (1:9) = "C-1-1010 " THEN
+    MOVE COVERAGE-LOG-RECORD (10:18) TO COUNTER-VALUE
+    IF COUNTER-VALUE > 0 THEN MOVE "Y" TO CONDITION-COVERED (1) END-IF
+  END-IF
+  IF COVERAGE-LOG-RECORD (1:9) = "C-1-1011 " THEN
+    MOVE COVERAGE-LOG-RECORD (10:18) TO COUNTER-VALUE
+    IF COUNTER-VALUE > 0 THEN MOVE "Y" TO CONDITION-COVERED (2) END-IF
+  END-IF
+  IF COVERAGE-LOG-RECORD (1:9) = "C-1-1110 " THEN
+    MOVE COVERAGE-LOG-RECORD (10:18) TO COUNTER-VALUE
+    IF COUNTER-VALUE > 0 THEN MOVE "Y" TO CONDITION-COVERED (3) END-IF
+  END-IF
+  IF COVERAGE-LOG-RECORD (1:9) = "C-1-1111 " THEN
+    MOVE COVERAGE-LOG-RECORD (10:18) TO COUNTER-VALUE
+    IF COUNTER-VALUE > 0 THEN MOVE "Y" TO CONDITION-COVERED (4) END-IF
+  END-IF
+
+END-IF.
+
+2000-BUILD-TOTALS.
+MOVE 0 TO STMT-TOTAL-COVERED.
+MOVE 1 TO FLAG-SUBSCRIPT.
+PERFORM 2100-COUNT-ONE-STMT-FLAG UNTIL FLAG-SUBSCRIPT > 6.
+MOVE 0 TO BRANCH-TOTAL-COVERED.
+MOVE 1 TO FLAG-SUBSCRIPT.
+PERFORM 2200-COUNT-ONE-BRANCH-FLAG UNTIL FLAG-SUBSCRIPT > 2.
+MOVE 0 TO CONDITION-TOTAL-COVERED.
+MOVE 1 TO FLAG-SUBSCRIPT.
+PERFORM 2300-COUNT-ONE-CONDITION-FLAG UNTIL FLAG-SUBSCRIPT > 4.
+MOVE STMT-TOTAL-COVERED TO REPORT-STMT-COVERED.
+MOVE BRANCH-TOTAL-COVERED TO REPORT-BRANCH-COVERED.
+MOVE CONDITION-TOTAL-COVERED TO REPORT-CONDITION-COVERED.
+
+2100-COUNT-ONE-STMT-FLAG.
+IF STMT-COVERED (FLAG-SUBSCRIPT) = "Y" THEN
+  ADD 1 TO STMT-TOTAL-COVERED
+END-IF.
+ADD 1 TO FLAG-SUBSCRIPT.
+
+2200-COUNT-ONE-BRANCH-FLAG.
+IF BRANCH-COVERED (FLAG-SUBSCRIPT) = "Y" THEN
+  ADD 1 TO BRANCH-TOTAL-COVERED
+END-IF.
+ADD 1 TO FLAG-SUBSCRIPT.
+
+2300-COUNT-ONE-CONDITION-FLAG.
+IF CONDITION-COVERED (FLAG-SUBSCRIPT) = "Y" THEN
+  ADD 1 TO CONDITION-TOTAL-COVERED
+END-IF.
+ADD 1 TO FLAG-SUBSCRIPT.
+
+END PROGRAM COVRPT.
