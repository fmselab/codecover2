@@ -11,9 +11,38 @@
  ENVIRONMENT DIVISION.
 *>====================
 
+ Input-output section.
+*>---------------------
+ File-control.
+     select squares-control-file assign to "SQCTL"
+         organization is line sequential
+         file status is squares-control-status.
+     select job-history-file assign to "JOBHIST"
+         organization is line sequential
+         file status is job-history-status.
+
  Data division.
 *>=============
 
+ File section.
+*>------------
+ Fd  squares-control-file.
+ 01 squares-control-record.
+     02 control-upper-bound pic 9(4).
+
+ Fd  job-history-file.
+ 01 job-history-record.
+     02 jh-run-date pic X(21).
+     02 filler pic X(2) value spaces.
+     02 jh-label-count pic X(19) value "squares computed = ".
+     02 jh-iteration-count pic -(4)9.
+     02 filler pic X(2) value spaces.
+     02 jh-label-i pic X(9) value "last i = ".
+     02 jh-last-i pic -(4)9.
+     02 filler pic X(2) value spaces.
+     02 jh-label-j pic X(14) value "last square = ".
+     02 jh-last-j pic -(4)9.
+
  WORKING-STORAGE SECTION.
 *>-----------------------
 
@@ -28,12 +57,33 @@
 
  77 i pic S9(4) comp value zero.
  77 j pic S9(4) comp value zero.
-
- 77  FILLER PIC X(35) VALUE '$@#: 06.06.1996*08:40*PRO*A18O012  '.
+ 77 squares-computed-count pic S9(4) comp value zero.
+ 77 last-computed-i pic S9(4) comp value zero.
+ 77 last-computed-j pic S9(4) comp value zero.
+
+ 01 version-stamp.
+     02 filler pic X(5) value "$@#: ".
+     02 vs-build-date pic X(10) value "06.06.1996".
+     02 filler pic X value "*".
+     02 vs-build-time pic X(5) value "08:40".
+     02 filler pic X value "*".
+     02 vs-module-type pic X(3) value "PRO".
+     02 filler pic X value "*".
+     02 vs-module-id pic X(9) value "A18O012  ".
 
  77 end-of-treatment-flag pic 9 value zero.
       88 end-of-treatment value 1.
 
+ 77 squares-upper-bound pic S9(4) comp value 10.
+ 77 squares-control-status pic XX value spaces.
+ 77 job-history-status pic XX value spaces.
+
+ 77 square-status pic 9 value zero.
+      88 square-overflow value 1.
+
+ 77 run-had-errors-flag pic 9 value zero.
+      88 run-had-errors value 1.
+
  Procedure division.
 *>==================
 
@@ -48,14 +98,37 @@
 *>-------------
 *>   open files, take coffee, shower...
      display banner.
+*>   this used to be a bare, unreferenced FILLER - break it out so the
+*>   build stamp it was carrying actually shows up somewhere.
+     display "Build date: " vs-build-date " time: " vs-build-time
+         " type: " vs-module-type " id: " vs-module-id.
+*>   the squares loop normally stops at 10; a site that wants a
+*>   different count can drop a 4-digit bound in SQCTL instead.
+     open input squares-control-file.
+     if squares-control-status = "00" then
+         read squares-control-file
+             not at end
+                 move control-upper-bound to squares-upper-bound
+         end-read
+         close squares-control-file
+     end-if.
 
  Treatment section.
 *>------------------
 *>    ... do something useful here, then ...
      add 1 to i
-     if i < 10 then
-         call "MySquare" using by content i, by reference j
-         display "Value of i is ", i, " square is ", j
+     if i < squares-upper-bound then
+         add 1 to squares-computed-count
+         call "MySquare" using by content i, by reference j,
+             by reference square-status
+         move i to last-computed-i
+         move j to last-computed-j
+         if square-overflow then
+             set run-had-errors to true
+             display "Square of ", i, " overflowed the result field"
+         else
+             display "Value of i is ", i, " square is ", j
+         end-if
      else
          set end-of-treatment to true
      end-if.
@@ -64,6 +137,24 @@
 *>--------------
 *>   close files, clean up, brush teeth...
      display bye-bye.
+*>   leave a one-line record of this run in the job-history file so an
+*>   operator can see how far the squares loop got without re-running it.
+     open extend job-history-file.
+     if job-history-status not = "00" then
+         open output job-history-file
+     end-if.
+     move function current-date to jh-run-date
+     move squares-computed-count to jh-iteration-count
+     move last-computed-i to jh-last-i
+     move last-computed-j to jh-last-j
+     write job-history-record
+     close job-history-file.
+*>   tell whoever scheduled this run whether a square overflowed.
+     if run-had-errors then
+         move 4 to return-code
+     else
+         move zero to return-code
+     end-if.
 *>   and eventually ...
      stop run.
 
@@ -82,11 +173,16 @@
 *>---------------
  77 n pic S9(4) comp.
  77 result pic S9(4) comp.
+ 77 status-flag pic 9.
+      88 status-overflow value 1.
 
- Procedure division using n, result.
+ Procedure division using n, result, status-flag.
 *>==================================
+     move zero to status-flag
      compute
        result = n * n
+       on size error
+         set status-overflow to true
      end-compute
 
 
