@@ -2,31 +2,334 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. TESTPROG1.
 ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT COVERAGE-LOG-FILE ASSIGN TO "coverage.clf"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS COVERAGE-FILE-STATUS.
+SELECT COVERAGE-INDEX-FILE ASSIGN TO "COVIDX"
+  ORGANIZATION IS INDEXED
+  ACCESS MODE IS DYNAMIC
+  RECORD KEY IS CVX-KEY
+  FILE STATUS IS INDEX-FILE-STATUS.
 DATA DIVISION.
 FILE SECTION.
+FD COVERAGE-INDEX-FILE.
+01 COVERAGE-INDEX-RECORD.
+  05 CVX-KEY.
+    10 CVX-PROGRAM-NAME PIC X(14).
+    10 CVX-TEST-CASE-NAME PIC X(50).
+  05 CVX-LAST-UPDATED PIC X(21).
+  05 CVX-COUNTERS.
+    10 CVX-COUNT-STATEMENT-1 PIC 9(18).
+    10 CVX-COUNT-STATEMENT-2 PIC 9(18).
+    10 CVX-COUNT-STATEMENT-3 PIC 9(18).
+    10 CVX-COUNT-STATEMENT-4 PIC 9(18).
+    10 CVX-COUNT-STATEMENT-5 PIC 9(18).
+    10 CVX-COUNT-STATEMENT-6 PIC 9(18).
+    10 CVX-COUNT-BRANCH-1 PIC 9(18).
+    10 CVX-COUNT-BRANCH-2 PIC 9(18).
+    10 CVX-COUNT-CONDITION-1-1010 PIC 9(18).
+    10 CVX-COUNT-CONDITION-1-1011 PIC 9(18).
+    10 CVX-COUNT-CONDITION-1-1110 PIC 9(18).
+    10 CVX-COUNT-CONDITION-1-1111 PIC 9(18).
+FD COVERAGE-LOG-FILE.
+01 COVERAGE-LOG-FILE-DATA.
+  05 COVERAGE-LOG-FILE-HEADER.
+    10 COVERAGE-SOURCE-FILE-TXT PIC X(18) VALUE "Program name: ".
+    10 COVERAGE-SOURCE-FILE PIC X(14).
+    10 COVERAGE-TXT-NEW-LINE PIC X VALUE X"0A".
+  05 COVERAGE-LOG-FILE-COUNTER.
+    10 COUNT-TEST-CASE-HEADER-TXT PIC X(16) VALUE "Test case name: ".
+    10 COUNT-TEST-CASE-HEADER PIC X(50) VALUE "test case 1".
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-TXT-HORIZONTAL-LINE PIC X(66) VALUE ALL "-".
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-STATEMENT-1-TXT PIC X(4) VALUE "S-1 ".
+    10 COUNT-STATEMENT-1 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-STATEMENT-2-TXT PIC X(4) VALUE "S-2 ".
+    10 COUNT-STATEMENT-2 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-1-TXT PIC X(4) VALUE "B-1 ".
+    10 COUNT-BRANCH-1 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-CONDITION-1-1010-TXT PIC X(9) VALUE "C-1-1010 ".
+    10 COUNT-CONDITION-1-1010 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-CONDITION-1-1011-TXT PIC X(9) VALUE "C-1-1011 ".
+    10 COUNT-CONDITION-1-1011 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-CONDITION-1-1110-TXT PIC X(9) VALUE "C-1-1110 ".
+    10 COUNT-CONDITION-1-1110 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-CONDITION-1-1111-TXT PIC X(9) VALUE "C-1-1111 ".
+    10 COUNT-CONDITION-1-1111 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-STATEMENT-3-TXT PIC X(4) VALUE "S-3 ".
+    10 COUNT-STATEMENT-3 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-LOOPING-0-1-TXT PIC X(6) VALUE "L-0-1 ".
+    10 COUNT-LOOPING-0-1 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-LOOPING-1-1-TXT PIC X(6) VALUE "L-1-1 ".
+    10 COUNT-LOOPING-1-1 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-LOOPING-2-1-TXT PIC X(6) VALUE "L-2-1 ".
+    10 COUNT-LOOPING-2-1 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-STATEMENT-4-TXT PIC X(4) VALUE "S-4 ".
+    10 COUNT-STATEMENT-4 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-STATEMENT-5-TXT PIC X(4) VALUE "S-5 ".
+    10 COUNT-STATEMENT-5 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-2-TXT PIC X(4) VALUE "B-2 ".
+    10 COUNT-BRANCH-2 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-STATEMENT-6-TXT PIC X(4) VALUE "S-6 ".
+    10 COUNT-STATEMENT-6 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-TXT-HORIZONTAL-LINE PIC X(66) VALUE ALL "-".
 WORKING-STORAGE SECTION.
+01 COVERAGE-DATA-FIELDS.
+  05 PROGRAM-NAME PIC X(14) VALUE "TESTPROG1".
+  05 COVERAGE-FILE-STATUS PIC XX VALUE SPACES.
+  05 TEST-CASE-DESCRIPTIONS.
+    10 TEST-CASE-1 PIC X(50) VALUE "a test case name".
+  05 TEST-CASE-NAME-VALUES.
+    10 FILLER PIC X(30) VALUE "Faculty of zero".
+    10 FILLER PIC X(30) VALUE "Faculty of one".
+    10 FILLER PIC X(30) VALUE "Faculty of two".
+    10 FILLER PIC X(30) VALUE "Faculty of three".
+    10 FILLER PIC X(30) VALUE "Faculty of four".
+    10 FILLER PIC X(30) VALUE "Faculty of five".
+    10 FILLER PIC X(30) VALUE "Faculty of six".
+    10 FILLER PIC X(30) VALUE "Faculty of seven".
+    10 FILLER PIC X(30) VALUE "Invalid input (too high)".
+    10 FILLER PIC X(30) VALUE "Invalid input (too low)".
+  05 TEST-CASE-NAME-TABLE REDEFINES TEST-CASE-NAME-VALUES.
+    10 TEST-CASE-NAME-ENTRY PIC X(30) OCCURS 10 TIMES.
+  05 TEST-CASE-INDEX PIC 99 VALUE 1.
+  05 LOOPING-COVERAGE-COUNTER.
+    10 COUNT-LOOPING-T-1 PIC 9 VALUE ZERO.
+  05 START-TEST-CASE-BOOLEAN PIC X VALUE "N".
+    88 START-TEST-CASE-TRUE VALUE "T".
+  05 FACULTY-OVERFLOW-SWITCH PIC X VALUE "N".
+    88 FACULTY-OVERFLOW-TRUE VALUE "Y".
+  05 RUN-HAD-ERRORS-SWITCH PIC X VALUE "N".
+    88 RUN-HAD-ERRORS VALUE "Y".
+  05 INDEX-FILE-STATUS PIC XX VALUE SPACES.
 01 E-FELDER.
   05 FAC PIC 9999 VALUE ZERO.
 01 V-FELDER.
   05 ERG PIC 9999 VALUE 1.
   05 I PIC 9999.
-*>01 TEST-CASE-DESCRIPTIONS.
-  *>05 TEST-CASE-1 PIC X(50) VALUE "a test case name".
 PROCEDURE DIVISION.
+PERFORM WRITECOVERAGEFILETODISK.
+PERFORM OPENCOVERAGEINDEXFILE.
+
 B100.
+
 DISPLAY "Calculate faculty:".
+ADD 1 TO COUNT-STATEMENT-1.
+
 ACCEPT FAC.
+ADD 1 TO COUNT-STATEMENT-2.
+
+IF FAC >= 0 THEN
+  IF FAC < 8 THEN
+    ADD 1 TO COUNT-CONDITION-1-1111
+  ELSE
+    ADD 1 TO COUNT-CONDITION-1-1110
+  END-IF
+ELSE
+  IF FAC < 8 THEN
+    ADD 1 TO COUNT-CONDITION-1-1011
+  ELSE
+    ADD 1 TO COUNT-CONDITION-1-1010
+  END-IF
+END-IF.
+
+PERFORM DETERMINETESTCASENAME.
+PERFORM STARTTESTCASE.
+
 IF FAC >= 0 AND < 8 THEN
+  ADD 1 TO COUNT-BRANCH-1
+
   MOVE 1 TO ERG
-  *>STARTTESTCASE "test case name"
-  PERFORM VARYING I FROM 1 BY 1 UNTIL I > FAC
+  ADD 1 TO COUNT-STATEMENT-3
+
+  MOVE 0 TO COUNT-LOOPING-T-1
+  MOVE "N" TO FACULTY-OVERFLOW-SWITCH
+  PERFORM VARYING I FROM 1 BY 1 UNTIL I > FAC OR FACULTY-OVERFLOW-TRUE
+    ADD 1 TO COUNT-LOOPING-T-1
+
     COMPUTE ERG = ERG * I
+      ON SIZE ERROR
+        SET FACULTY-OVERFLOW-TRUE TO TRUE
+        SET RUN-HAD-ERRORS TO TRUE
+        DISPLAY "FACULTY RESULT FIELD TOO SMALL"
+    END-COMPUTE
+    ADD 1 TO COUNT-STATEMENT-4
+
   END-PERFORM
-  *>ENDTESTCASE
+  EVALUATE COUNT-LOOPING-T-1
+    WHEN 0
+      ADD 1 TO COUNT-LOOPING-0-1
+    WHEN 1
+      ADD 1 TO COUNT-LOOPING-1-1
+    WHEN OTHER
+      ADD 1 TO COUNT-LOOPING-2-1
+  END-EVALUATE
+
   DISPLAY "FACULTY: " ERG
+  ADD 1 TO COUNT-STATEMENT-5
+
 ELSE
+  ADD 1 TO COUNT-BRANCH-2
+
+  SET RUN-HAD-ERRORS TO TRUE
   DISPLAY "Fehlerhafte Eingabe"
+  ADD 1 TO COUNT-STATEMENT-6
+
 END-IF.
-*>STARTTESTCASE "test
+
+PERFORM ENDTESTCASE.
+
 PERFORM B100 UNTIL FAC = 9.
+
+PERFORM STOPTHEPROGRAMNOW.
+
+DETERMINETESTCASENAME.
+IF FAC < 8 THEN
+  COMPUTE TEST-CASE-INDEX = FAC + 1
+ELSE
+  MOVE 9 TO TEST-CASE-INDEX
+END-IF.
+MOVE TEST-CASE-NAME-ENTRY (TEST-CASE-INDEX) TO TEST-CASE-1.
+
+STARTTESTCASE.
+IF START-TEST-CASE-TRUE THEN
+  PERFORM WRITEALLCOVERAGECOUNTERTOFILE
+  PERFORM VALIDATECOVERAGEGAPS
+END-IF.
+MOVE TEST-CASE-1 TO COUNT-TEST-CASE-HEADER.
+MOVE "T" TO START-TEST-CASE-BOOLEAN.
+
+ENDTESTCASE.
+PERFORM WRITEALLCOVERAGECOUNTERTOFILE.
+PERFORM VALIDATECOVERAGEGAPS.
+PERFORM SETALLCOVERAGECOUNTERTOZERO.
+MOVE "F" TO START-TEST-CASE-BOOLEAN.
+
+VALIDATECOVERAGEGAPS.
+IF COUNT-STATEMENT-1 = 0 THEN
+  DISPLAY "COVERAGE GAP: S-1 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-STATEMENT-2 = 0 THEN
+  DISPLAY "COVERAGE GAP: S-2 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-STATEMENT-3 = 0 THEN
+  DISPLAY "COVERAGE GAP: S-3 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-STATEMENT-4 = 0 THEN
+  DISPLAY "COVERAGE GAP: S-4 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-STATEMENT-5 = 0 THEN
+  DISPLAY "COVERAGE GAP: S-5 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-STATEMENT-6 = 0 THEN
+  DISPLAY "COVERAGE GAP: S-6 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-BRANCH-1 = 0 THEN
+  DISPLAY "COVERAGE GAP: B-1 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-BRANCH-2 = 0 THEN
+  DISPLAY "COVERAGE GAP: B-2 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-CONDITION-1-1010 = 0 THEN
+  DISPLAY "COVERAGE GAP: C-1-1010 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-CONDITION-1-1011 = 0 THEN
+  DISPLAY "COVERAGE GAP: C-1-1011 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-CONDITION-1-1110 = 0 THEN
+  DISPLAY "COVERAGE GAP: C-1-1110 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+IF COUNT-CONDITION-1-1111 = 0 THEN
+  DISPLAY "COVERAGE GAP: C-1-1111 not exercised in " COUNT-TEST-CASE-HEADER
+END-IF.
+
+SETALLCOVERAGECOUNTERTOZERO.
+MOVE 0 TO COUNT-STATEMENT-1.
+MOVE 0 TO COUNT-STATEMENT-2.
+MOVE 0 TO COUNT-STATEMENT-3.
+MOVE 0 TO COUNT-STATEMENT-4.
+MOVE 0 TO COUNT-STATEMENT-5.
+MOVE 0 TO COUNT-STATEMENT-6.
+MOVE 0 TO COUNT-BRANCH-1.
+MOVE 0 TO COUNT-BRANCH-2.
+MOVE 0 TO COUNT-CONDITION-1-1010.
+MOVE 0 TO COUNT-CONDITION-1-1011.
+MOVE 0 TO COUNT-CONDITION-1-1110.
+MOVE 0 TO COUNT-CONDITION-1-1111.
+MOVE 0 TO COUNT-LOOPING-0-1.
+MOVE 0 TO COUNT-LOOPING-1-1.
+MOVE 0 TO COUNT-LOOPING-2-1.
+
+WRITECOVERAGEFILETODISK.
+MOVE PROGRAM-NAME TO COVERAGE-SOURCE-FILE.
+OPEN EXTEND COVERAGE-LOG-FILE.
+IF COVERAGE-FILE-STATUS NOT = "00" THEN
+  OPEN OUTPUT COVERAGE-LOG-FILE
+END-IF.
+
+WRITEALLCOVERAGECOUNTERTOFILE.
+WRITE COVERAGE-LOG-FILE-DATA.
+PERFORM UPDATECOVERAGEINDEX.
+
+OPENCOVERAGEINDEXFILE.
+OPEN I-O COVERAGE-INDEX-FILE.
+IF INDEX-FILE-STATUS NOT = "00" THEN
+  OPEN OUTPUT COVERAGE-INDEX-FILE
+  CLOSE COVERAGE-INDEX-FILE
+  OPEN I-O COVERAGE-INDEX-FILE
+END-IF.
+
+UPDATECOVERAGEINDEX.
+MOVE PROGRAM-NAME TO CVX-PROGRAM-NAME.
+MOVE COUNT-TEST-CASE-HEADER TO CVX-TEST-CASE-NAME.
+MOVE FUNCTION CURRENT-DATE TO CVX-LAST-UPDATED.
+MOVE COUNT-STATEMENT-1 TO CVX-COUNT-STATEMENT-1.
+MOVE COUNT-STATEMENT-2 TO CVX-COUNT-STATEMENT-2.
+MOVE COUNT-STATEMENT-3 TO CVX-COUNT-STATEMENT-3.
+MOVE COUNT-STATEMENT-4 TO CVX-COUNT-STATEMENT-4.
+MOVE COUNT-STATEMENT-5 TO CVX-COUNT-STATEMENT-5.
+MOVE COUNT-STATEMENT-6 TO CVX-COUNT-STATEMENT-6.
+MOVE COUNT-BRANCH-1 TO CVX-COUNT-BRANCH-1.
+MOVE COUNT-BRANCH-2 TO CVX-COUNT-BRANCH-2.
+MOVE COUNT-CONDITION-1-1010 TO CVX-COUNT-CONDITION-1-1010.
+MOVE COUNT-CONDITION-1-1011 TO CVX-COUNT-CONDITION-1-1011.
+MOVE COUNT-CONDITION-1-1110 TO CVX-COUNT-CONDITION-1-1110.
+MOVE COUNT-CONDITION-1-1111 TO CVX-COUNT-CONDITION-1-1111.
+REWRITE COVERAGE-INDEX-RECORD
+  INVALID KEY
+    WRITE COVERAGE-INDEX-RECORD
+END-REWRITE.
+
+STOPTHEPROGRAMNOW.
+IF START-TEST-CASE-TRUE THEN
+  PERFORM WRITEALLCOVERAGECOUNTERTOFILE
+  PERFORM VALIDATECOVERAGEGAPS
+END-IF.
+CLOSE COVERAGE-LOG-FILE.
+CLOSE COVERAGE-INDEX-FILE.
+IF RUN-HAD-ERRORS THEN
+  MOVE 4 TO RETURN-CODE
+ELSE
+  MOVE 0 TO RETURN-CODE
+END-IF.
 STOP RUN.
+
+END PROGRAM TESTPROG1.
