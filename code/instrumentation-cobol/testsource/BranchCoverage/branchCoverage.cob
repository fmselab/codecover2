@@ -2,77 +2,468 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. BRANCHCOVERAGE.
 ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT COVERAGE-LOG-FILE ASSIGN TO "coverage.clf"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS COVERAGE-FILE-STATUS.
+SELECT OVERFLOW-AUDIT-FILE ASSIGN TO "overflow.aud"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS AUDIT-FILE-STATUS.
+SELECT PRODUCT-MASTER-FILE ASSIGN TO "PRODMAST"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS MASTER-FILE-STATUS.
+SELECT COVERAGE-INDEX-FILE ASSIGN TO "COVIDX"
+  ORGANIZATION IS INDEXED
+  ACCESS MODE IS DYNAMIC
+  RECORD KEY IS CVX-KEY
+  FILE STATUS IS INDEX-FILE-STATUS.
 DATA DIVISION.
 FILE SECTION.
+FD COVERAGE-INDEX-FILE.
+01 COVERAGE-INDEX-RECORD.
+  05 CVX-KEY.
+    10 CVX-PROGRAM-NAME PIC X(14).
+    10 CVX-TEST-CASE-NAME PIC X(50).
+  05 CVX-LAST-UPDATED PIC X(21).
+  05 CVX-COUNTERS.
+    10 CVX-COUNT-STATEMENT-1 PIC 9(18).
+    10 CVX-COUNT-BRANCH-1-1 PIC 9(18).
+    10 CVX-COUNT-BRANCH-1-2 PIC 9(18).
+    10 CVX-COUNT-CONDITION-2-1010 PIC 9(18).
+    10 CVX-COUNT-CONDITION-2-1011 PIC 9(18).
+    10 CVX-COUNT-CONDITION-2-1110 PIC 9(18).
+    10 CVX-COUNT-CONDITION-2-1111 PIC 9(18).
+    10 CVX-COUNT-BRANCH-2-1 PIC 9(18).
+    10 CVX-COUNT-BRANCH-2-2 PIC 9(18).
+    10 CVX-COUNT-BRANCH-3-1 PIC 9(18).
+    10 CVX-COUNT-BRANCH-3-2 PIC 9(18).
+    10 CVX-COUNT-BRANCH-4-1 PIC 9(18).
+    10 CVX-COUNT-BRANCH-4-2 PIC 9(18).
+    10 CVX-COUNT-BRANCH-5-1 PIC 9(18).
+    10 CVX-COUNT-BRANCH-5-2 PIC 9(18).
+    10 CVX-COUNT-BRANCH-6-1 PIC 9(18).
+    10 CVX-COUNT-BRANCH-6-2 PIC 9(18).
+    10 CVX-COUNT-BRANCH-7-1 PIC 9(18).
+    10 CVX-COUNT-BRANCH-7-2 PIC 9(18).
+    10 CVX-COUNT-BRANCH-8-1 PIC 9(18).
+    10 CVX-COUNT-BRANCH-8-2 PIC 9(18).
+    10 CVX-COUNT-BRANCH-9-1 PIC 9(18).
+    10 CVX-COUNT-BRANCH-9-2 PIC 9(18).
+    10 CVX-COUNT-BRANCH-10-1 PIC 9(18).
+    10 CVX-COUNT-BRANCH-10-2 PIC 9(18).
+    10 CVX-COUNT-BRANCH-10-3 PIC 9(18).
+    10 CVX-COUNT-BRANCH-11-1 PIC 9(18).
+    10 CVX-COUNT-BRANCH-11-2 PIC 9(18).
+    10 CVX-COUNT-BRANCH-12-1 PIC 9(18).
+    10 CVX-COUNT-BRANCH-12-2 PIC 9(18).
+FD OVERFLOW-AUDIT-FILE.
+01 OVERFLOW-AUDIT-RECORD PIC X(80).
+FD PRODUCT-MASTER-FILE.
+01 PRODUCT-MASTER-RECORD PIC 9999.
+FD COVERAGE-LOG-FILE.
+01 COVERAGE-LOG-FILE-DATA.
+  05 COVERAGE-LOG-FILE-HEADER.
+    10 COVERAGE-SOURCE-FILE-TXT PIC X(18) VALUE "Program name: ".
+    10 COVERAGE-SOURCE-FILE PIC X(14).
+    10 COVERAGE-TXT-NEW-LINE PIC X VALUE X"0A".
+  05 COVERAGE-LOG-FILE-COUNTER.
+    10 COUNT-TEST-CASE-HEADER-TXT PIC X(16) VALUE "Test case name: ".
+    10 COUNT-TEST-CASE-HEADER PIC X(50) VALUE "test case 1".
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-TXT-HORIZONTAL-LINE PIC X(66) VALUE ALL "-".
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-STATEMENT-1-TXT PIC X(4) VALUE "S-1 ".
+    10 COUNT-STATEMENT-1 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-1-1-TXT PIC X(6) VALUE "B-1-1 ".
+    10 COUNT-BRANCH-1-1 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-1-2-TXT PIC X(6) VALUE "B-1-2 ".
+    10 COUNT-BRANCH-1-2 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-CONDITION-2-1010-TXT PIC X(9) VALUE "C-2-1010 ".
+    10 COUNT-CONDITION-2-1010 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-CONDITION-2-1011-TXT PIC X(9) VALUE "C-2-1011 ".
+    10 COUNT-CONDITION-2-1011 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-CONDITION-2-1110-TXT PIC X(9) VALUE "C-2-1110 ".
+    10 COUNT-CONDITION-2-1110 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-CONDITION-2-1111-TXT PIC X(9) VALUE "C-2-1111 ".
+    10 COUNT-CONDITION-2-1111 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-2-1-TXT PIC X(6) VALUE "B-2-1 ".
+    10 COUNT-BRANCH-2-1 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-2-2-TXT PIC X(6) VALUE "B-2-2 ".
+    10 COUNT-BRANCH-2-2 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-3-1-TXT PIC X(6) VALUE "B-3-1 ".
+    10 COUNT-BRANCH-3-1 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-3-2-TXT PIC X(6) VALUE "B-3-2 ".
+    10 COUNT-BRANCH-3-2 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-4-1-TXT PIC X(6) VALUE "B-4-1 ".
+    10 COUNT-BRANCH-4-1 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-4-2-TXT PIC X(6) VALUE "B-4-2 ".
+    10 COUNT-BRANCH-4-2 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-5-1-TXT PIC X(6) VALUE "B-5-1 ".
+    10 COUNT-BRANCH-5-1 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-5-2-TXT PIC X(6) VALUE "B-5-2 ".
+    10 COUNT-BRANCH-5-2 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-6-1-TXT PIC X(6) VALUE "B-6-1 ".
+    10 COUNT-BRANCH-6-1 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-6-2-TXT PIC X(6) VALUE "B-6-2 ".
+    10 COUNT-BRANCH-6-2 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-7-1-TXT PIC X(6) VALUE "B-7-1 ".
+    10 COUNT-BRANCH-7-1 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-7-2-TXT PIC X(6) VALUE "B-7-2 ".
+    10 COUNT-BRANCH-7-2 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-8-1-TXT PIC X(6) VALUE "B-8-1 ".
+    10 COUNT-BRANCH-8-1 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-8-2-TXT PIC X(6) VALUE "B-8-2 ".
+    10 COUNT-BRANCH-8-2 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-9-1-TXT PIC X(6) VALUE "B-9-1 ".
+    10 COUNT-BRANCH-9-1 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-9-2-TXT PIC X(6) VALUE "B-9-2 ".
+    10 COUNT-BRANCH-9-2 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-10-1-TXT PIC X(7) VALUE "B-10-1 ".
+    10 COUNT-BRANCH-10-1 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-10-2-TXT PIC X(7) VALUE "B-10-2 ".
+    10 COUNT-BRANCH-10-2 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-10-3-TXT PIC X(7) VALUE "B-10-3 ".
+    10 COUNT-BRANCH-10-3 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-11-1-TXT PIC X(7) VALUE "B-11-1 ".
+    10 COUNT-BRANCH-11-1 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-11-2-TXT PIC X(7) VALUE "B-11-2 ".
+    10 COUNT-BRANCH-11-2 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-12-1-TXT PIC X(7) VALUE "B-12-1 ".
+    10 COUNT-BRANCH-12-1 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-BRANCH-12-2-TXT PIC X(7) VALUE "B-12-2 ".
+    10 COUNT-BRANCH-12-2 PIC 9(18) VALUE ZERO.
+    10 COUNT-TXT-NEW-LINE PIC X VALUE X"0A".
+    10 COUNT-TXT-HORIZONTAL-LINE PIC X(66) VALUE ALL "-".
 WORKING-STORAGE SECTION.
+01 COVERAGE-DATA-FIELDS.
+  05 PROGRAM-NAME PIC X(14) VALUE "BRANCHCOVERAGE".
+  05 COVERAGE-FILE-STATUS PIC XX VALUE SPACES.
+  05 AUDIT-FILE-STATUS PIC XX VALUE SPACES.
+  05 MASTER-FILE-STATUS PIC XX VALUE SPACES.
+  05 END-OF-MASTER-SWITCH PIC X VALUE "N".
+    88 END-OF-MASTER VALUE "Y".
+  05 INDEX-FILE-STATUS PIC XX VALUE SPACES.
+01 AUDIT-RECORD-FIELDS.
+  05 AUDIT-TIMESTAMP PIC X(21).
+  05 AUDIT-LINE.
+    10 FILLER PIC X(11) VALUE SPACES.
+    10 AUDIT-RESULT-TXT PIC X(40).
 01 E-FELDER.
   05 FAC PIC 9999 VALUE ZERO.
 01 V-FELDER.
   05 ERG PIC 9999 VALUE 1.
   05 I PIC 9999.
+01 ARITH-FELDER.
+  05 ZAHL1 PIC 999 VALUE ZERO.
+  05 ZAHL2 PIC 999 VALUE ZERO.
+  05 ZAHL PIC 9999 VALUE ZERO.
+01 PRODUCT-LOOKUP-TABLE.
+  05 DATAFIELD1 OCCURS 5 TIMES
+      ASCENDING KEY IS DATAFIELD3
+      INDEXED BY DATAFIELD2.
+    10 DATAFIELD3 PIC 9999.
+01 PRODUCT-TABLE-INDEX PIC 9 VALUE 1.
+01 PRODUCT-MASTER-STAGING.
+  05 PRODUCT-MASTER-STAGING-ENTRY PIC 9999 OCCURS 5 TIMES.
+01 PRODUCT-MASTER-LOAD-COUNT PIC 9 VALUE ZERO.
+01 PRODUCT-MASTER-LOAD-VALID-SWITCH PIC X VALUE "Y".
+  88 PRODUCT-MASTER-LOAD-VALID VALUE "Y".
 PROCEDURE DIVISION.
+PERFORM WRITECOVERAGEFILETODISK.
+PERFORM OPENCOVERAGEINDEXFILE.
+PERFORM OPENOVERFLOWAUDITFILE.
+PERFORM LOADPRODUCTLOOKUPTABLE.
+
 B100.
 
+
 ADD ZAHL1 TO ZAHL2
   ON SIZE ERROR
+    ADD 1 TO COUNT-BRANCH-1-1
     DISPLAY "result field to small"
+    MOVE "RESULT FIELD TOO SMALL" TO AUDIT-RESULT-TXT
+    PERFORM WRITEOVERFLOWAUDITRECORD
   NOT ON SIZE ERROR
+    ADD 1 TO COUNT-BRANCH-1-2
     DISPLAY "result: ", ZAHL2
+    MOVE "RESULT OK" TO AUDIT-RESULT-TXT
+    PERFORM WRITEOVERFLOWAUDITRECORD
 END-ADD.
+ADD 1 TO COUNT-STATEMENT-1.
+
+IF FAC >= 0 THEN
+  IF FAC < 8 THEN
+    ADD 1 TO COUNT-CONDITION-2-1111
+  ELSE
+    ADD 1 TO COUNT-CONDITION-2-1110
+  END-IF
+ELSE
+  IF FAC < 8 THEN
+    ADD 1 TO COUNT-CONDITION-2-1011
+  ELSE
+    ADD 1 TO COUNT-CONDITION-2-1010
+  END-IF
+END-IF.
 
 IF FAC >= 0 AND < 8  OR (FAC >= 10 AND 11) THEN
+  ADD 1 TO COUNT-BRANCH-2-1
   MOVE 1 TO ERG
   DISPLAY "Result: " ERG
 ELSE
+  ADD 1 TO COUNT-BRANCH-2-2
   DISPLAY "Fehlerhafte Eingabe"
 END-IF.
 
-IF FAC >= 0 AND < 8 THEN DISPLAY "something".
+IF FAC >= 0 AND < 8
+  ADD 1 TO COUNT-BRANCH-3-1
+  DISPLAY "something"
+ELSE
+  ADD 1 TO COUNT-BRANCH-3-2
+END-IF.
 
 
 IF FAC >= 0 AND FAC < 8
+  ADD 1 TO COUNT-BRANCH-4-1
   DISPLAY "another thing"
+ELSE
+  ADD 1 TO COUNT-BRANCH-4-2
 END-IF.
 
 
 IF FAC >= 0 AND FAC < 8
+  ADD 1 TO COUNT-BRANCH-5-1
   DISPLAY "another thing"
 ELSE
-  DISPLAY "this thing".
+  ADD 1 TO COUNT-BRANCH-5-2
+  DISPLAY "this thing"
+END-IF.
 
 
 IF FAC >= 0 AND FAC < 8
+  ADD 1 TO COUNT-BRANCH-6-1
   NEXT SENTENCE
 ELSE
-  DISPLAY "this thing".
+  ADD 1 TO COUNT-BRANCH-6-2
+  DISPLAY "this thing"
+END-IF.
 
 
 IF FAC >= 0 AND FAC < 8
+  ADD 1 TO COUNT-BRANCH-7-1
   IF ZAHL >= 0 AND ZAHL < 8
+    ADD 1 TO COUNT-BRANCH-8-1
     DISPLAY "this thing"
+  ELSE
+    ADD 1 TO COUNT-BRANCH-8-2
   END-IF
 ELSE
+  ADD 1 TO COUNT-BRANCH-7-2
   NEXT SENTENCE
 END-IF.
 
 EVALUATE FAC
-  WHEN 0 DISPLAY "a thing".
+  WHEN 0
+    ADD 1 TO COUNT-BRANCH-9-1
+    DISPLAY "a thing"
+  WHEN OTHER
+    ADD 1 TO COUNT-BRANCH-9-2
+END-EVALUATE.
 
 
 EVALUATE FAC
-  WHEN 0 DISPLAY "non thing"
-  WHEN 1 DISPLAY "one thing"
-  WHEN OTHER DISPLAY "more things".
+  WHEN 0
+    ADD 1 TO COUNT-BRANCH-10-1
+    DISPLAY "non thing"
+  WHEN 1
+    ADD 1 TO COUNT-BRANCH-10-2
+    DISPLAY "one thing"
+  WHEN OTHER
+    ADD 1 TO COUNT-BRANCH-10-3
+    DISPLAY "more things"
+END-EVALUATE.
 
 
-SEARCH ALL DATAFIELD1 VARYING DATAFIELD2
-  AT END DISPLAY "a thing"
-  WHEN DATAFIELD3 < 5 DISPLAY "this thing"
+SEARCH ALL DATAFIELD1
+  AT END
+    ADD 1 TO COUNT-BRANCH-11-1
+    DISPLAY "a thing"
+  WHEN DATAFIELD3 (DATAFIELD2) = FAC
+    ADD 1 TO COUNT-BRANCH-11-2
+    DISPLAY "this thing"
 END-SEARCH.
 
 
-SEARCH ALL DATAFIELD1 VARYING DATAFIELD2
-  WHEN DATAFIELD3 < 5 NEXT SENTENCE
+SEARCH ALL DATAFIELD1
+  AT END
+    ADD 1 TO COUNT-BRANCH-12-1
+  WHEN DATAFIELD3 (DATAFIELD2) = FAC
+    ADD 1 TO COUNT-BRANCH-12-2
+    NEXT SENTENCE
 END-SEARCH.
 
+PERFORM STOPTHEPROGRAMNOW.
+
+WRITECOVERAGEFILETODISK.
+MOVE PROGRAM-NAME TO COVERAGE-SOURCE-FILE.
+OPEN EXTEND COVERAGE-LOG-FILE.
+IF COVERAGE-FILE-STATUS NOT = "00" THEN
+  OPEN OUTPUT COVERAGE-LOG-FILE
+END-IF.
+
+WRITEALLCOVERAGECOUNTERTOFILE.
+WRITE COVERAGE-LOG-FILE-DATA.
+PERFORM UPDATECOVERAGEINDEX.
+
+OPENCOVERAGEINDEXFILE.
+OPEN I-O COVERAGE-INDEX-FILE.
+IF INDEX-FILE-STATUS NOT = "00" THEN
+  OPEN OUTPUT COVERAGE-INDEX-FILE
+  CLOSE COVERAGE-INDEX-FILE
+  OPEN I-O COVERAGE-INDEX-FILE
+END-IF.
+
+UPDATECOVERAGEINDEX.
+MOVE PROGRAM-NAME TO CVX-PROGRAM-NAME.
+MOVE COUNT-TEST-CASE-HEADER TO CVX-TEST-CASE-NAME.
+MOVE FUNCTION CURRENT-DATE TO CVX-LAST-UPDATED.
+MOVE COUNT-STATEMENT-1 TO CVX-COUNT-STATEMENT-1.
+MOVE COUNT-BRANCH-1-1 TO CVX-COUNT-BRANCH-1-1.
+MOVE COUNT-BRANCH-1-2 TO CVX-COUNT-BRANCH-1-2.
+MOVE COUNT-CONDITION-2-1010 TO CVX-COUNT-CONDITION-2-1010.
+MOVE COUNT-CONDITION-2-1011 TO CVX-COUNT-CONDITION-2-1011.
+MOVE COUNT-CONDITION-2-1110 TO CVX-COUNT-CONDITION-2-1110.
+MOVE COUNT-CONDITION-2-1111 TO CVX-COUNT-CONDITION-2-1111.
+MOVE COUNT-BRANCH-2-1 TO CVX-COUNT-BRANCH-2-1.
+MOVE COUNT-BRANCH-2-2 TO CVX-COUNT-BRANCH-2-2.
+MOVE COUNT-BRANCH-3-1 TO CVX-COUNT-BRANCH-3-1.
+MOVE COUNT-BRANCH-3-2 TO CVX-COUNT-BRANCH-3-2.
+MOVE COUNT-BRANCH-4-1 TO CVX-COUNT-BRANCH-4-1.
+MOVE COUNT-BRANCH-4-2 TO CVX-COUNT-BRANCH-4-2.
+MOVE COUNT-BRANCH-5-1 TO CVX-COUNT-BRANCH-5-1.
+MOVE COUNT-BRANCH-5-2 TO CVX-COUNT-BRANCH-5-2.
+MOVE COUNT-BRANCH-6-1 TO CVX-COUNT-BRANCH-6-1.
+MOVE COUNT-BRANCH-6-2 TO CVX-COUNT-BRANCH-6-2.
+MOVE COUNT-BRANCH-7-1 TO CVX-COUNT-BRANCH-7-1.
+MOVE COUNT-BRANCH-7-2 TO CVX-COUNT-BRANCH-7-2.
+MOVE COUNT-BRANCH-8-1 TO CVX-COUNT-BRANCH-8-1.
+MOVE COUNT-BRANCH-8-2 TO CVX-COUNT-BRANCH-8-2.
+MOVE COUNT-BRANCH-9-1 TO CVX-COUNT-BRANCH-9-1.
+MOVE COUNT-BRANCH-9-2 TO CVX-COUNT-BRANCH-9-2.
+MOVE COUNT-BRANCH-10-1 TO CVX-COUNT-BRANCH-10-1.
+MOVE COUNT-BRANCH-10-2 TO CVX-COUNT-BRANCH-10-2.
+MOVE COUNT-BRANCH-10-3 TO CVX-COUNT-BRANCH-10-3.
+MOVE COUNT-BRANCH-11-1 TO CVX-COUNT-BRANCH-11-1.
+MOVE COUNT-BRANCH-11-2 TO CVX-COUNT-BRANCH-11-2.
+MOVE COUNT-BRANCH-12-1 TO CVX-COUNT-BRANCH-12-1.
+MOVE COUNT-BRANCH-12-2 TO CVX-COUNT-BRANCH-12-2.
+REWRITE COVERAGE-INDEX-RECORD
+  INVALID KEY
+    WRITE COVERAGE-INDEX-RECORD
+END-REWRITE.
+
+LOADPRODUCTLOOKUPTABLE.
+PERFORM LOADDEFAULTPRODUCTTABLE.
+MOVE 0 TO PRODUCT-MASTER-LOAD-COUNT.
+MOVE 1 TO PRODUCT-TABLE-INDEX.
+OPEN INPUT PRODUCT-MASTER-FILE.
+IF MASTER-FILE-STATUS = "00" THEN
+  PERFORM LOADONEPRODUCTRECORD UNTIL END-OF-MASTER OR PRODUCT-TABLE-INDEX > 5
+  CLOSE PRODUCT-MASTER-FILE
+  PERFORM VALIDATEPRODUCTMASTERLOAD
+END-IF.
+
+LOADONEPRODUCTRECORD.
+READ PRODUCT-MASTER-FILE
+  AT END
+    SET END-OF-MASTER TO TRUE
+  NOT AT END
+    MOVE PRODUCT-MASTER-RECORD TO PRODUCT-MASTER-STAGING-ENTRY (PRODUCT-TABLE-INDEX)
+    ADD 1 TO PRODUCT-TABLE-INDEX
+    ADD 1 TO PRODUCT-MASTER-LOAD-COUNT
+END-READ.
+
+*> PRODMAST is only trustworthy as a replacement for the defaults if it
+*> supplied exactly the 5 rows DATAFIELD1 has slots for, in ascending
+*> DATAFIELD3 order - SEARCH ALL's binary search below is undefined
+*> against a table that is out of ASCENDING KEY order. Anything short
+*> of that and the defaults loaded above are left in place untouched.
+VALIDATEPRODUCTMASTERLOAD.
+MOVE "Y" TO PRODUCT-MASTER-LOAD-VALID-SWITCH.
+IF PRODUCT-MASTER-LOAD-COUNT NOT = 5 THEN
+  MOVE "N" TO PRODUCT-MASTER-LOAD-VALID-SWITCH
+END-IF.
+MOVE 2 TO PRODUCT-TABLE-INDEX.
+PERFORM CHECKPRODUCTMASTERENTRYORDER UNTIL PRODUCT-TABLE-INDEX > 5.
+IF PRODUCT-MASTER-LOAD-VALID THEN
+  MOVE 1 TO PRODUCT-TABLE-INDEX
+  PERFORM COPYPRODUCTMASTERENTRY UNTIL PRODUCT-TABLE-INDEX > 5
+ELSE
+  DISPLAY "PRODMAST DID NOT SUPPLY 5 ASCENDING ROWS - USING DEFAULT PRODUCT TABLE"
+END-IF.
+
+CHECKPRODUCTMASTERENTRYORDER.
+IF PRODUCT-MASTER-STAGING-ENTRY (PRODUCT-TABLE-INDEX)
+    NOT > PRODUCT-MASTER-STAGING-ENTRY (PRODUCT-TABLE-INDEX - 1) THEN
+  MOVE "N" TO PRODUCT-MASTER-LOAD-VALID-SWITCH
+END-IF.
+ADD 1 TO PRODUCT-TABLE-INDEX.
+
+COPYPRODUCTMASTERENTRY.
+MOVE PRODUCT-MASTER-STAGING-ENTRY (PRODUCT-TABLE-INDEX) TO DATAFIELD3 (PRODUCT-TABLE-INDEX).
+ADD 1 TO PRODUCT-TABLE-INDEX.
+
+LOADDEFAULTPRODUCTTABLE.
+MOVE 0 TO DATAFIELD3 (1).
+MOVE 1 TO DATAFIELD3 (2).
+MOVE 2 TO DATAFIELD3 (3).
+MOVE 3 TO DATAFIELD3 (4).
+MOVE 8 TO DATAFIELD3 (5).
+
+OPENOVERFLOWAUDITFILE.
+OPEN EXTEND OVERFLOW-AUDIT-FILE.
+IF AUDIT-FILE-STATUS NOT = "00" THEN
+  OPEN OUTPUT OVERFLOW-AUDIT-FILE
+END-IF.
+
+WRITEOVERFLOWAUDITRECORD.
+MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+WRITE OVERFLOW-AUDIT-RECORD FROM AUDIT-RECORD-FIELDS.
+
+STOPTHEPROGRAMNOW.
+PERFORM WRITEALLCOVERAGECOUNTERTOFILE.
+CLOSE COVERAGE-LOG-FILE.
+CLOSE COVERAGE-INDEX-FILE.
+CLOSE OVERFLOW-AUDIT-FILE.
 STOP RUN.
+
+END PROGRAM BRANCHCOVERAGE.
